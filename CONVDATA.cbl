@@ -0,0 +1,123 @@
+      ******************************************************************
+      * IDENTIFICATION DIVISION
+      *
+      * - CONVDATA E UMA ROTINA DE SERVICO, CHAMADA POR OUTROS
+      *   PROGRAMAS DA CASA, PARA CONVERTER DATAS GREGORIANAS NO
+      *   FORMATO AAAAMMDD PARA NUMERO JULIANO E CALCULAR A
+      *   QUANTIDADE DE DIAS DECORRIDOS ENTRE DUAS DATAS (POR
+      *   EXEMPLO, DIAS DESDE A ULTIMA MOVIMENTACAO DE UM CLIENTE)
+      * - TODO PROGRAMA QUE PRECISAR DESSE CALCULO DEVE CHAMAR ESTA
+      *   ROTINA, EM VEZ DE REPETIR A CONTA, PARA QUE O RESULTADO
+      *   SEJA SEMPRE O MESMO EM TODA A CASA
+      *
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONVDATA.
+
+      ******************************************************************
+      * ENVIRONMENT DIVISION
+      *
+      * - ROTINA DE CALCULO PURO, NAO ABRE ARQUIVO NENHUM
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+
+      ******************************************************************
+      * DATA DIVISION
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+      *-----------------------------------------------------------------
+      * DATA RECEBIDA (AAAAMMDD) QUEBRADA EM ANO/MES/DIA PARA O CALCULO
+      * DO NUMERO JULIANO
+      *-----------------------------------------------------------------
+       01  WS-DATA-DECOMPOSTA.
+           05 WS-DD-ANO               PIC 9(04).
+           05 WS-DD-MES               PIC 9(02).
+           05 WS-DD-DIA               PIC 9(02).
+
+      *-----------------------------------------------------------------
+      * VARIAVEIS AUXILIARES DO ALGORITMO DE CONVERSAO PARA NUMERO
+      * JULIANO (FLIEGEL & VAN FLANDERN) E DO NUMERO JULIANO RESULTANTE
+      * DE CADA UMA DAS DUAS DATAS RECEBIDAS
+      *-----------------------------------------------------------------
+       01  WS-VARIAVEIS-CALCULO.
+           05 WS-VC-A                 PIC S9(08) COMP.
+           05 WS-VC-Y                 PIC S9(08) COMP.
+           05 WS-VC-M                 PIC S9(08) COMP.
+           05 WS-VC-JDN                PIC S9(08) COMP.
+           05 WS-VC-JDN-BASE           PIC S9(08) COMP.
+           05 WS-VC-JDN-MOVTO          PIC S9(08) COMP.
+
+      *-----------------------------------------------------------------
+      * AREA DE COMUNICACAO COM QUEM CHAMA ESTA ROTINA
+      *-----------------------------------------------------------------
+       LINKAGE SECTION.
+           COPY DTECALL.
+
+      ******************************************************************
+      * PROCEDURE DIVISION
+      ******************************************************************
+       PROCEDURE DIVISION USING DT-AREA-CONVERSAO.
+
+       0000-MAINLINE.
+           MOVE '0' TO DT-CODIGO-RETORNO.
+           MOVE ZERO TO DT-DIAS-DECORRIDOS.
+           PERFORM 1000-VALIDAR-DATAS THRU 1000-EXIT.
+           IF DT-CONVERSAO-OK
+               MOVE DT-DATA-BASE TO WS-DATA-DECOMPOSTA
+               PERFORM 5000-CALCULAR-JULIANO THRU 5000-EXIT
+               MOVE WS-VC-JDN TO WS-VC-JDN-BASE
+               MOVE DT-DATA-MOVIMENTO TO WS-DATA-DECOMPOSTA
+               PERFORM 5000-CALCULAR-JULIANO THRU 5000-EXIT
+               MOVE WS-VC-JDN TO WS-VC-JDN-MOVTO
+               COMPUTE DT-DIAS-DECORRIDOS =
+                   WS-VC-JDN-BASE - WS-VC-JDN-MOVTO
+           END-IF.
+           GOBACK.
+
+      *=================================================================
+      * 1000-VALIDAR-DATAS
+      * CONFERE SE AS DUAS DATAS RECEBIDAS SAO NUMERICAS E SE O MES
+      * ESTA NA FAIXA VALIDA, ANTES DE TENTAR CONVERTE-LAS
+      *=================================================================
+       1000-VALIDAR-DATAS.
+           IF DT-DATA-BASE NOT NUMERIC
+                   OR DT-DATA-MOVIMENTO NOT NUMERIC
+               MOVE '1' TO DT-CODIGO-RETORNO
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE DT-DATA-BASE TO WS-DATA-DECOMPOSTA.
+           IF WS-DD-MES < 1 OR WS-DD-MES > 12
+               MOVE '1' TO DT-CODIGO-RETORNO
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE DT-DATA-MOVIMENTO TO WS-DATA-DECOMPOSTA.
+           IF WS-DD-MES < 1 OR WS-DD-MES > 12
+               MOVE '1' TO DT-CODIGO-RETORNO
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 5000-CALCULAR-JULIANO
+      * CONVERTE A DATA CORRENTE EM WS-DATA-DECOMPOSTA PARA O NUMERO
+      * JULIANO EQUIVALENTE (WS-VC-JDN), USANDO O ALGORITMO PADRAO DE
+      * FLIEGEL E VAN FLANDERN PARA O CALENDARIO GREGORIANO
+      *=================================================================
+       5000-CALCULAR-JULIANO.
+           COMPUTE WS-VC-A = (14 - WS-DD-MES) / 12.
+           COMPUTE WS-VC-Y = WS-DD-ANO + 4800 - WS-VC-A.
+           COMPUTE WS-VC-M = WS-DD-MES + (12 * WS-VC-A) - 3.
+           COMPUTE WS-VC-JDN =
+               WS-DD-DIA
+               + (((153 * WS-VC-M) + 2) / 5)
+               + (365 * WS-VC-Y)
+               + (WS-VC-Y / 4)
+               - (WS-VC-Y / 100)
+               + (WS-VC-Y / 400)
+               - 32045.
+       5000-EXIT.
+           EXIT.
+
+       END PROGRAM CONVDATA.
