@@ -63,7 +63,90 @@
       *=================================================================
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+      *-----------------------------------------------------------------
+      * CUSTMAST -> CADASTRO MESTRE DE CLIENTES (ATUALIZACAO NOTURNA)
+      * ACESSO DINAMICO PELA CHAVE DE CLIENTE, ORGANIZACAO INDEXADA
+      *-----------------------------------------------------------------
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-NUMERO-CLIENTE
+               FILE STATUS IS WS-ST-CUSTMAST.
+      *-----------------------------------------------------------------
+      * RPTOUT -> RELATORIO DE TOTAIS DE CONTROLE DO PROCESSAMENTO
+      * FOLHA DE FECHAMENTO PARA CONFERENCIA DA OPERACAO
+      *-----------------------------------------------------------------
+           SELECT REPORT-FILE ASSIGN TO "RPTOUT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-RPTOUT.
+      *-----------------------------------------------------------------
+      * SYSCKPT -> ARQUIVO DE PONTO DE CONTROLE PARA REINICIO (RESTART)
+      *-----------------------------------------------------------------
+           SELECT CHECKPOINT-FILE ASSIGN TO "SYSCKPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-SYSCKPT.
+      *-----------------------------------------------------------------
+      * SYSIN -> CARTAO DE CONTROLE COM A DATA DE EXECUCAO E O MODO DE
+      * PROCESSAMENTO (COMPLETO OU INCREMENTAL), LIDO UMA UNICA VEZ
+      *-----------------------------------------------------------------
+           SELECT CONTROL-CARD-FILE ASSIGN TO "SYSIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-SYSIN.
+      *-----------------------------------------------------------------
+      * AUDITLOG -> TRILHA DE AUDITORIA DE TODA MANUTENCAO NO CADASTRO
+      * MESTRE (INCLUSAO, ALTERACAO E EXCLUSAO), EXIGIDA PELA AREA DE
+      * COMPLIANCE PARA RASTREAR QUEM ALTEROU O QUE E QUANDO
+      *-----------------------------------------------------------------
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-AUDITLOG.
+      *-----------------------------------------------------------------
+      * TRANIN -> ARQUIVO DE TRANSACOES DE MANUTENCAO DO CADASTRO, NA
+      * ORDEM EM QUE CHEGA DO FEED (AINDA NAO ORDENADO)
+      *-----------------------------------------------------------------
+           SELECT TRANSACTION-FILE-IN ASSIGN TO "TRANIN"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-TRANIN.
+      *-----------------------------------------------------------------
+      * SRTWK01 -> AREA DE TRABALHO DA ORDENACAO DAS TRANSACOES
+      *-----------------------------------------------------------------
+           SELECT SORT-WORK-FILE ASSIGN TO "SRTWK01"
+               FILE STATUS IS WS-ST-SRTWK01.
+      *-----------------------------------------------------------------
+      * TRANSRT -> TRANSACOES JA ORDENADAS POR NUMERO DE CLIENTE,
+      * GARANTINDO A SEQUENCIA EXIGIDA PELA LOGICA DE CASAMENTO COM O
+      * CADASTRO MESTRE
+      *-----------------------------------------------------------------
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANSRT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-TRANSRT.
+      *-----------------------------------------------------------------
+      * REJRPT -> RELATORIO DE TRANSACOES REJEITADAS NA VALIDACAO
+      *-----------------------------------------------------------------
+           SELECT REJECT-REPORT ASSIGN TO "REJRPT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-REJRPT.
+      *-----------------------------------------------------------------
+      * FULLEXT -> EXTRATO COMPLETO DO CADASTRO DE CLIENTES, FORNECIDO
+      * PELO SISTEMA DE ORIGEM. SO E LIDO NO MODO COMPLETO (F), QUANDO
+      * O CADASTRO MESTRE E RECONSTRUIDO REGISTRO A REGISTRO A PARTIR
+      * DESTE EXTRATO, ANTES DE APLICAR AS TRANSACOES DO DIA
+      *-----------------------------------------------------------------
+           SELECT FULL-EXTRACT-FILE ASSIGN TO "FULLEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ST-FULLEXT.
+
        I-O-CONTROL.
+      *-----------------------------------------------------------------
+      * TIRA UM PONTO DE CONTROLE A CADA WS-CHECKPOINT-INTERVALO
+      * TRANSACOES LIDAS DO ARQUIVO DE TRANSACOES ORDENADO, PERMITINDO
+      * REINICIAR O JOB A PARTIR DO ULTIMO CHECKPOINT EM CASO DE ABEND
+      * NO MEIO DO LOTE (E O UNICO ARQUIVO LIDO SEQUENCIALMENTE,
+      * REGISTRO A REGISTRO, POR ISSO E ELE QUE DEFINE O PONTO DE
+      * REINICIO)
+      *-----------------------------------------------------------------
+           RERUN ON CHECKPOINT-FILE
+               EVERY 500 RECORDS OF TRANSACTION-FILE.
 
       ******************************************************************
       * DATA DIVISION
@@ -84,6 +167,129 @@
       *=================================================================
        FILE SECTION.
 
+      *-----------------------------------------------------------------
+      * CUSTOMER-MASTER -> REGISTRO DO CADASTRO MESTRE DE CLIENTES
+      *-----------------------------------------------------------------
+       FD  CUSTOMER-MASTER
+           LABEL RECORDS ARE STANDARD.
+       01  CM-REGISTRO-CLIENTE.
+           05 CM-NUMERO-CLIENTE       PIC 9(06).
+           05 CM-NOME-CLIENTE         PIC X(30).
+           05 CM-ENDERECO.
+              10 CM-LOGRADOURO        PIC X(30).
+              10 CM-CIDADE            PIC X(20).
+              10 CM-UF                PIC X(02).
+              10 CM-CEP               PIC X(09).
+           05 CM-SALDO-CONTA          PIC S9(09)V99 COMP-3.
+           05 CM-DATA-ULTIMA-MOVTO    PIC 9(08).
+           05 CM-SITUACAO             PIC X(01).
+              88 CM-SITUACAO-ATIVA    VALUE 'A'.
+              88 CM-SITUACAO-INATIVA  VALUE 'I'.
+              88 CM-SITUACAO-ENCERRADA VALUE 'C'.
+           05 CM-CLIENTE-DORMENTE     PIC X(01) VALUE 'N'.
+              88 CM-DORMENTE          VALUE 'S'.
+           05 FILLER                  PIC X(19).
+
+      *-----------------------------------------------------------------
+      * FULL-EXTRACT-FILE -> REGISTRO DO EXTRATO COMPLETO DE CLIENTES,
+      * MESMA CHAVE E MESMOS CAMPOS DE CADASTRO DO CUSTOMER-MASTER (A
+      * SITUACAO DE DORMENCIA NAO VEM DO EXTRATO, POIS E CALCULADA POR
+      * ESTE PROGRAMA A PARTIR DA DATA DO ULTIMO MOVIMENTO)
+      *-----------------------------------------------------------------
+       FD  FULL-EXTRACT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FE-REGISTRO-CLIENTE.
+           05 FE-NUMERO-CLIENTE       PIC 9(06).
+           05 FE-NOME-CLIENTE         PIC X(30).
+           05 FE-ENDERECO.
+              10 FE-LOGRADOURO        PIC X(30).
+              10 FE-CIDADE            PIC X(20).
+              10 FE-UF                PIC X(02).
+              10 FE-CEP               PIC X(09).
+           05 FE-SALDO-CONTA          PIC S9(09)V99 COMP-3.
+           05 FE-DATA-ULTIMA-MOVTO    PIC 9(08).
+           05 FE-SITUACAO             PIC X(01).
+           05 FILLER                  PIC X(20).
+
+      *-----------------------------------------------------------------
+      * REPORT-FILE -> LINHA DO RELATORIO DE TOTAIS DE CONTROLE
+      *-----------------------------------------------------------------
+       FD  REPORT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  RL-LINHA-RELATORIO         PIC X(120).
+
+      *-----------------------------------------------------------------
+      * CHECKPOINT-FILE -> AREA DE GRAVACAO DO PONTO DE CONTROLE
+      *-----------------------------------------------------------------
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CK-REGISTRO-CHECKPOINT     PIC X(80).
+
+      *-----------------------------------------------------------------
+      * CONTROL-CARD-FILE -> CARTAO DE CONTROLE (PARAMETROS DO JOB)
+      *-----------------------------------------------------------------
+       FD  CONTROL-CARD-FILE
+           LABEL RECORDS ARE OMITTED.
+       01  CC-CARTAO-CONTROLE.
+           05 CC-DATA-EXECUCAO        PIC 9(08).
+           05 CC-MODO-PROCESSAMENTO   PIC X(01).
+           05 FILLER                  PIC X(71).
+
+      *-----------------------------------------------------------------
+      * AUDIT-LOG -> REGISTRO DE AUDITORIA DE UMA TRANSACAO APLICADA
+      * AO CADASTRO MESTRE (IMAGEM ANTES/DEPOIS, DATA/HORA E ORIGEM)
+      *-----------------------------------------------------------------
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+       01  AL-REGISTRO-AUDITORIA.
+           05 AL-DATA-MOVIMENTO       PIC 9(08).
+           05 AL-HORA-MOVIMENTO       PIC 9(08).
+           05 AL-TIPO-TRANSACAO       PIC X(01).
+              88 AL-TIPO-INCLUSAO     VALUE 'A'.
+              88 AL-TIPO-ALTERACAO    VALUE 'C'.
+              88 AL-TIPO-EXCLUSAO     VALUE 'D'.
+           05 AL-NUMERO-CLIENTE       PIC 9(06).
+           05 AL-IMAGEM-ANTES         PIC X(132).
+           05 AL-IMAGEM-DEPOIS        PIC X(132).
+           05 AL-ID-OPERADOR          PIC X(08).
+           05 AL-ID-JOB               PIC X(08).
+
+      *-----------------------------------------------------------------
+      * TRANSACTION-FILE-IN -> REGISTRO DE TRANSACAO LIDO DO TRANIN,
+      * ANTES DA ORDENACAO
+      *-----------------------------------------------------------------
+       FD  TRANSACTION-FILE-IN
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREG REPLACING ==TR-REGISTRO-TRANSACAO==
+               BY ==TR-REG-ENTRADA==.
+
+      *-----------------------------------------------------------------
+      * SORT-WORK-FILE -> AREA DE ORDENACAO DAS TRANSACOES PELA CHAVE
+      * DE NUMERO DE CLIENTE
+      *-----------------------------------------------------------------
+       SD  SORT-WORK-FILE.
+           COPY TRANREG REPLACING ==TR-REGISTRO-TRANSACAO==
+               BY ==TR-REG-ORDENACAO==.
+
+      *-----------------------------------------------------------------
+      * TRANSACTION-FILE -> REGISTRO DE TRANSACAO JA ORDENADO (TRANSRT)
+      *-----------------------------------------------------------------
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+           COPY TRANREG.
+
+      *-----------------------------------------------------------------
+      * REJECT-REPORT -> LINHA DO RELATORIO DE TRANSACOES REJEITADAS
+      *-----------------------------------------------------------------
+       FD  REJECT-REPORT
+           LABEL RECORDS ARE OMITTED.
+       01  RJ-REGISTRO-REJEITO.
+           05 RJ-NUMERO-CLIENTE       PIC 9(06).
+           05 RJ-CODIGO-ACAO          PIC X(01).
+           05 RJ-CODIGO-MOTIVO        PIC 9(02).
+           05 RJ-DESCRICAO-MOTIVO     PIC X(40).
+           05 RJ-TRANSACAO-ORIGINAL   PIC X(122).
+
       *=================================================================
       *WORKING STORAGE SECTION
       *
@@ -92,6 +298,117 @@
       *=================================================================
        WORKING-STORAGE SECTION.
 
+      *-----------------------------------------------------------------
+      * CONTADORES E ACUMULADORES DO RELATORIO DE TOTAIS DE CONTROLE
+      *-----------------------------------------------------------------
+       77  WS-QTDE-LIDOS               PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-INCLUSOES           PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-ALTERACOES          PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-EXCLUSOES           PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-REJEITADOS          PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-IGNORADAS           PIC 9(09) COMP VALUE ZERO.
+       77  WS-QTDE-RECARGA             PIC 9(09) COMP VALUE ZERO.
+       77  WS-VALOR-TOTAL              PIC S9(09)V99 COMP-3 VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * CONTROLE DE PONTO DE CONTROLE (CHECKPOINT/RESTART)
+      *-----------------------------------------------------------------
+       77  WS-CHECKPOINT-CONTADOR      PIC 9(09) COMP VALUE ZERO.
+       77  WS-CHECKPOINT-INTERVALO     PIC 9(05) COMP VALUE 500.
+
+      *-----------------------------------------------------------------
+      * STATUS DE CADA ARQUIVO DO PROGRAMA, PARA TRATAMENTO DE ERRO
+      *-----------------------------------------------------------------
+       01  WS-STATUS-ARQUIVOS.
+           05 WS-ST-CUSTMAST           PIC X(02) VALUE '00'.
+           05 WS-ST-RPTOUT             PIC X(02) VALUE '00'.
+           05 WS-ST-SYSCKPT            PIC X(02) VALUE '00'.
+           05 WS-ST-SYSIN              PIC X(02) VALUE '00'.
+           05 WS-ST-AUDITLOG           PIC X(02) VALUE '00'.
+           05 WS-ST-TRANIN             PIC X(02) VALUE '00'.
+           05 WS-ST-SRTWK01            PIC X(02) VALUE '00'.
+           05 WS-ST-TRANSRT            PIC X(02) VALUE '00'.
+           05 WS-ST-REJRPT             PIC X(02) VALUE '00'.
+           05 WS-ST-FULLEXT            PIC X(02) VALUE '00'.
+
+      *-----------------------------------------------------------------
+      * INDICADORES E PARAMETROS DE EXECUCAO VINDOS DO CARTAO DE
+      * CONTROLE, PARA PERMITIR REPROCESSAMENTO DE UMA DATA RETROATIVA
+      * SEM RECOMPILAR OU ALTERAR VALORES FIXOS NO PROGRAMA
+      *-----------------------------------------------------------------
+       01  WS-INDICADORES.
+           05 WS-IND-MODO-PROCESS      PIC X(01) VALUE 'I'.
+              88 WS-MODO-COMPLETO      VALUE 'F'.
+              88 WS-MODO-INCREMENTAL   VALUE 'I'.
+           05 WS-IND-FIM-ARQUIVO       PIC X(01) VALUE 'N'.
+              88 WS-FIM-ARQUIVO        VALUE 'Y'.
+              88 WS-NAO-FIM-ARQUIVO    VALUE 'N'.
+           05 WS-IND-TRANS-VALIDA      PIC X(01) VALUE 'S'.
+              88 WS-TRANS-VALIDA       VALUE 'S'.
+              88 WS-TRANS-INVALIDA     VALUE 'N'.
+           05 WS-IND-FIM-EXTRATO       PIC X(01) VALUE 'N'.
+              88 WS-FIM-EXTRATO        VALUE 'Y'.
+              88 WS-NAO-FIM-EXTRATO    VALUE 'N'.
+
+       01  WS-PARAMETROS-EXECUCAO.
+           05 WS-DATA-EXECUCAO         PIC 9(08) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * IDENTIFICACAO DO JOB/OPERADOR E DATA/HORA DO SISTEMA, USADOS NA
+      * GRAVACAO DE CADA REGISTRO DA TRILHA DE AUDITORIA
+      *-----------------------------------------------------------------
+       77  WS-ID-OPERADOR              PIC X(08) VALUE 'BATCH'.
+       77  WS-ID-JOB                   PIC X(08) VALUE 'PROG001'.
+       77  WS-DATA-SISTEMA             PIC 9(08) VALUE ZERO.
+       77  WS-HORA-SISTEMA             PIC 9(08) VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * AREA DE INTERFACE COM O PARAGRAFO 5000-GRAVAR-AUDITORIA: QUEM
+      * APLICA A MANUTENCAO NO CADASTRO PREENCHE ESTES CAMPOS E PERFORMA
+      * O PARAGRAFO PARA GRAVAR O REGISTRO DE AUDITORIA CORRESPONDENTE
+      *-----------------------------------------------------------------
+       01  WS-AREA-AUDITORIA.
+           05 WS-AUD-TIPO-TRANSACAO    PIC X(01).
+           05 WS-AUD-NUMERO-CLIENTE    PIC 9(06).
+           05 WS-AUD-IMAGEM-ANTES      PIC X(132).
+           05 WS-AUD-IMAGEM-DEPOIS     PIC X(132).
+
+      *-----------------------------------------------------------------
+      * AREA DE COMUNICACAO COM A ROTINA COMPARTILHADA CONVDATA, USADA
+      * PARA CALCULAR OS DIAS DECORRIDOS DESDE O ULTIMO MOVIMENTO DO
+      * CLIENTE NO MOMENTO DE UMA ALTERACAO
+      *-----------------------------------------------------------------
+           COPY DTECALL.
+       77  WS-DIAS-SEM-MOVIMENTO       PIC S9(05) COMP-3 VALUE ZERO.
+
+      *-----------------------------------------------------------------
+      * AREA DE TRABALHO DO MOTIVO DE REJEICAO DE UMA TRANSACAO,
+      * PREENCHIDA PELA VALIDACAO (2000) OU PELA APLICACAO (3200) E
+      * CONSUMIDA PELO PARAGRAFO 6000-GRAVAR-REJEITO
+      *-----------------------------------------------------------------
+       01  WS-AREA-REJEITO.
+           05 WS-REJ-CODIGO-MOTIVO     PIC 9(02).
+           05 WS-REJ-DESCRICAO-MOTIVO  PIC X(40).
+
+      *-----------------------------------------------------------------
+      * AREA DE TRABALHO DO TRATAMENTO DE ERRO DE ARQUIVO (ABEND)
+      *-----------------------------------------------------------------
+       01  WS-AREA-ERRO.
+           05 WS-ERRO-ARQUIVO          PIC X(20).
+           05 WS-ERRO-STATUS           PIC X(02).
+           05 WS-ERRO-PARAGRAFO        PIC X(30).
+
+      *-----------------------------------------------------------------
+      * LAYOUT DA LINHA DE TOTAIS ESCRITA NO RELATORIO DE CONTROLE
+      *-----------------------------------------------------------------
+       01  WS-LINHA-TOTAIS.
+           05 FILLER                  PIC X(05) VALUE SPACES.
+           05 WS-LT-DESCRICAO         PIC X(50) VALUE SPACES.
+           05 WS-LT-QTDE-ED           PIC ZZZ,ZZZ,ZZ9.
+           05 FILLER                  PIC X(02) VALUE SPACES.
+           05 WS-LT-VALOR-ED          PIC ZZZ,ZZZ,ZZ9.99.
+           05 FILLER                  PIC X(38) VALUE SPACES.
+
       ******************************************************************
       * PROCEDURE DIVISION
       *
@@ -100,4 +417,753 @@
       ******************************************************************
        PROCEDURE DIVISION.
 
+       0000-MAINLINE.
+           PERFORM 1000-INICIALIZAR THRU 1000-EXIT.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT AUDIT-LOG.
+           IF WS-ST-AUDITLOG NOT = '00'
+               MOVE 'AUDIT-LOG' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-AUDITLOG TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           OPEN I-O CUSTOMER-MASTER.
+           IF WS-ST-CUSTMAST NOT = '00'
+               MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           IF WS-MODO-COMPLETO
+               PERFORM 3500-RECARREGAR-CADASTRO THRU 3500-EXIT
+           END-IF.
+           PERFORM 7000-ORDENAR-TRANSACOES THRU 7000-EXIT.
+           OPEN INPUT TRANSACTION-FILE.
+           IF WS-ST-TRANSRT NOT = '00'
+               MOVE 'TRANSACTION-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-TRANSRT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           OPEN OUTPUT REJECT-REPORT.
+           IF WS-ST-REJRPT NOT = '00'
+               MOVE 'REJECT-REPORT' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-REJRPT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           PERFORM 3000-PROCESSAR-TRANSACOES THRU 3000-EXIT
+               UNTIL WS-FIM-ARQUIVO.
+           PERFORM 9000-IMPRIMIR-TOTAIS THRU 9000-EXIT.
+           CLOSE REPORT-FILE.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           CLOSE AUDIT-LOG.
+           IF WS-ST-AUDITLOG NOT = '00'
+               MOVE 'AUDIT-LOG' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-AUDITLOG TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           CLOSE CUSTOMER-MASTER.
+           IF WS-ST-CUSTMAST NOT = '00'
+               MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           CLOSE TRANSACTION-FILE.
+           IF WS-ST-TRANSRT NOT = '00'
+               MOVE 'TRANSACTION-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-TRANSRT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           CLOSE REJECT-REPORT.
+           IF WS-ST-REJRPT NOT = '00'
+               MOVE 'REJECT-REPORT' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-REJRPT TO WS-ERRO-STATUS
+               MOVE '0000-MAINLINE' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           STOP RUN.
+
+      *=================================================================
+      * 7000-ORDENAR-TRANSACOES
+      * ORDENA O ARQUIVO DE TRANSACOES RECEBIDO DO FEED (TRANIN) POR
+      * NUMERO DE CLIENTE, GRAVANDO O RESULTADO EM TRANSRT, PARA QUE
+      * A LOGICA DE CASAMENTO COM O CADASTRO MESTRE (3000/3100) ENCONTRE
+      * AS TRANSACOES NA MESMA SEQUENCIA DO ARQUIVO INDEXADO
+      *=================================================================
+       7000-ORDENAR-TRANSACOES.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY TR-NUMERO-CLIENTE OF TR-REG-ORDENACAO
+               USING TRANSACTION-FILE-IN
+               GIVING TRANSACTION-FILE.
+           IF WS-ST-TRANIN NOT = '00'
+               MOVE 'TRANSACTION-FILE-IN' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-TRANIN TO WS-ERRO-STATUS
+               MOVE '7000-ORDENAR-TRANSACOES' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           IF WS-ST-TRANSRT NOT = '00'
+               MOVE 'TRANSACTION-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-TRANSRT TO WS-ERRO-STATUS
+               MOVE '7000-ORDENAR-TRANSACOES' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+       7000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 9000-IMPRIMIR-TOTAIS
+      * ESCREVE NO RELATORIO DE CONTROLE A QUANTIDADE DE REGISTROS
+      * PROCESSADOS E O VALOR TOTAL EM REAIS DO PROCESSAMENTO, PARA
+      * CONFERENCIA E ASSINATURA DA OPERACAO AO FINAL DO JOB
+      *=================================================================
+       9000-IMPRIMIR-TOTAIS.
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           IF WS-MODO-COMPLETO
+               MOVE 'RELATORIO DE CONTROLE - PROCESSAMENTO COMPLETO'
+                   TO WS-LT-DESCRICAO
+           ELSE
+               MOVE 'RELATORIO DE CONTROLE - PROCESSAMENTO INCREMENTAL'
+                   TO WS-LT-DESCRICAO
+           END-IF.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           IF WS-MODO-COMPLETO
+               MOVE SPACES TO WS-LINHA-TOTAIS
+               MOVE 'QUANTIDADE DE REGISTROS RECARREGADOS...:'
+                   TO WS-LT-DESCRICAO
+               MOVE WS-QTDE-RECARGA TO WS-LT-QTDE-ED
+               MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO
+               WRITE RL-LINHA-RELATORIO
+               IF WS-ST-RPTOUT NOT = '00'
+                   MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+                   MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'QUANTIDADE DE TRANSACOES LIDAS.........:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-QTDE-LIDOS TO WS-LT-QTDE-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'QUANTIDADE DE INCLUSOES APLICADAS......:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-QTDE-INCLUSOES TO WS-LT-QTDE-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'QUANTIDADE DE ALTERACOES APLICADAS.....:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-QTDE-ALTERACOES TO WS-LT-QTDE-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'QUANTIDADE DE EXCLUSOES APLICADAS......:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-QTDE-EXCLUSOES TO WS-LT-QTDE-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'QUANTIDADE DE TRANSACOES REJEITADAS....:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-QTDE-REJEITADOS TO WS-LT-QTDE-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+
+           IF WS-MODO-INCREMENTAL
+               MOVE SPACES TO WS-LINHA-TOTAIS
+               MOVE 'QUANTIDADE DE TRANSACOES FORA DO DIA...:'
+                   TO WS-LT-DESCRICAO
+               MOVE WS-QTDE-IGNORADAS TO WS-LT-QTDE-ED
+               MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO
+               WRITE RL-LINHA-RELATORIO
+               IF WS-ST-RPTOUT NOT = '00'
+                   MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+                   MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+           END-IF.
+
+           MOVE SPACES TO WS-LINHA-TOTAIS.
+           MOVE 'VALOR TOTAL PROCESSADO.................:'
+               TO WS-LT-DESCRICAO.
+           MOVE WS-VALOR-TOTAL TO WS-LT-VALOR-ED.
+           MOVE WS-LINHA-TOTAIS TO RL-LINHA-RELATORIO.
+           WRITE RL-LINHA-RELATORIO.
+           IF WS-ST-RPTOUT NOT = '00'
+               MOVE 'REPORT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-RPTOUT TO WS-ERRO-STATUS
+               MOVE '9000-IMPRIMIR-TOTAIS' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+       9000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 1000-INICIALIZAR
+      * LE O CARTAO DE CONTROLE (SYSIN) UMA UNICA VEZ NO INICIO DO JOB,
+      * VALIDA SEUS CAMPOS E GRAVA OS PARAMETROS DE EXECUCAO NA AREA DE
+      * TRABALHO, PERMITINDO RODAR UMA CORRECAO RETROATIVA SEM RECOMPI-
+      * LAR NEM ALTERAR VALORES FIXOS NO PROGRAMA
+      *=================================================================
+       1000-INICIALIZAR.
+           OPEN INPUT CONTROL-CARD-FILE.
+           IF WS-ST-SYSIN NOT = '00'
+               MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-SYSIN TO WS-ERRO-STATUS
+               MOVE '1000-INICIALIZAR' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           READ CONTROL-CARD-FILE
+               AT END
+                   MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+                   MOVE 'NF' TO WS-ERRO-STATUS
+                   MOVE '1000-INICIALIZAR' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+           END-READ.
+           IF WS-ST-SYSIN NOT = '00' AND WS-ST-SYSIN NOT = '10'
+               MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-SYSIN TO WS-ERRO-STATUS
+               MOVE '1000-INICIALIZAR' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           CLOSE CONTROL-CARD-FILE.
+           IF WS-ST-SYSIN NOT = '00'
+               MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-SYSIN TO WS-ERRO-STATUS
+               MOVE '1000-INICIALIZAR' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           PERFORM 1200-VALIDAR-CARTAO-CONTROLE THRU 1200-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 1200-VALIDAR-CARTAO-CONTROLE
+      * CONFERE SE A DATA DE EXECUCAO E NUMERICA E SE O MODO DE
+      * PROCESSAMENTO E UM DOS VALORES VALIDOS (F = COMPLETO,
+      * I = INCREMENTAL) ANTES DE GRAVAR OS PARAMETROS NA AREA DE
+      * TRABALHO
+      *=================================================================
+       1200-VALIDAR-CARTAO-CONTROLE.
+           IF CC-DATA-EXECUCAO NOT NUMERIC
+               MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+               MOVE 'CC' TO WS-ERRO-STATUS
+               MOVE '1200-VALIDAR-CARTAO-CONTROLE'
+                   TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           IF CC-MODO-PROCESSAMENTO NOT = 'F'
+                   AND CC-MODO-PROCESSAMENTO NOT = 'I'
+               MOVE 'CONTROL-CARD-FILE' TO WS-ERRO-ARQUIVO
+               MOVE 'CM' TO WS-ERRO-STATUS
+               MOVE '1200-VALIDAR-CARTAO-CONTROLE'
+                   TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           MOVE CC-DATA-EXECUCAO TO WS-DATA-EXECUCAO.
+           MOVE CC-MODO-PROCESSAMENTO TO WS-IND-MODO-PROCESS.
+       1200-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 2000-VALIDAR-TRANSACAO
+      * CONFERE OS CAMPOS OBRIGATORIOS, AS EDICOES NUMERICAS E O
+      * CODIGO DE ACAO DA TRANSACAO LIDA. TRANSACOES INVALIDAS NAO
+      * CHEGAM A ATUALIZACAO DO CADASTRO MESTRE
+      *=================================================================
+       2000-VALIDAR-TRANSACAO.
+           MOVE 'S' TO WS-IND-TRANS-VALIDA.
+           MOVE ZERO TO WS-REJ-CODIGO-MOTIVO.
+           MOVE SPACES TO WS-REJ-DESCRICAO-MOTIVO.
+           IF TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO NOT NUMERIC
+                   OR TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO = ZERO
+               MOVE 'N' TO WS-IND-TRANS-VALIDA
+               MOVE 10 TO WS-REJ-CODIGO-MOTIVO
+               MOVE 'NUMERO DE CLIENTE INVALIDO'
+                   TO WS-REJ-DESCRICAO-MOTIVO
+           END-IF.
+           IF WS-TRANS-VALIDA
+               IF TR-CODIGO-ACAO OF TR-REGISTRO-TRANSACAO NOT = 'A'
+                       AND TR-CODIGO-ACAO OF TR-REGISTRO-TRANSACAO
+                           NOT = 'C'
+                       AND TR-CODIGO-ACAO OF TR-REGISTRO-TRANSACAO
+                           NOT = 'D'
+                   MOVE 'N' TO WS-IND-TRANS-VALIDA
+                   MOVE 20 TO WS-REJ-CODIGO-MOTIVO
+                   MOVE 'CODIGO DE ACAO INVALIDO'
+                       TO WS-REJ-DESCRICAO-MOTIVO
+               END-IF
+           END-IF.
+           IF WS-TRANS-VALIDA
+                   AND TR-ACAO-INCLUSAO OF TR-REGISTRO-TRANSACAO
+                   AND TR-NOME-CLIENTE OF TR-REGISTRO-TRANSACAO = SPACES
+               MOVE 'N' TO WS-IND-TRANS-VALIDA
+               MOVE 30 TO WS-REJ-CODIGO-MOTIVO
+               MOVE 'NOME DO CLIENTE OBRIGATORIO NA INCLUSAO'
+                   TO WS-REJ-DESCRICAO-MOTIVO
+           END-IF.
+           IF WS-TRANS-VALIDA
+                   AND TR-VALOR-TRANSACAO OF TR-REGISTRO-TRANSACAO
+                       NOT NUMERIC
+               MOVE 'N' TO WS-IND-TRANS-VALIDA
+               MOVE 40 TO WS-REJ-CODIGO-MOTIVO
+               MOVE 'VALOR DA TRANSACAO NAO NUMERICO'
+                   TO WS-REJ-DESCRICAO-MOTIVO
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3000-PROCESSAR-TRANSACOES
+      * CORPO DO LACO PRINCIPAL: LE UMA TRANSACAO, VALIDA E APLICA AO
+      * CADASTRO MESTRE, OU GRAVA NO RELATORIO DE REJEITOS
+      *=================================================================
+       3000-PROCESSAR-TRANSACOES.
+           PERFORM 3100-LER-TRANSACAO THRU 3100-EXIT.
+           IF WS-NAO-FIM-ARQUIVO
+               IF WS-MODO-INCREMENTAL
+                       AND TR-DATA-TRANSACAO OF TR-REGISTRO-TRANSACAO
+                           NOT = WS-DATA-EXECUCAO
+                   ADD 1 TO WS-QTDE-IGNORADAS
+               ELSE
+                   PERFORM 2000-VALIDAR-TRANSACAO THRU 2000-EXIT
+                   IF WS-TRANS-VALIDA
+                       PERFORM 3200-APLICAR-TRANSACAO THRU 3200-EXIT
+                   ELSE
+                       PERFORM 6000-GRAVAR-REJEITO THRU 6000-EXIT
+                   END-IF
+               END-IF
+           END-IF.
+       3000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3100-LER-TRANSACAO
+      * LE A PROXIMA TRANSACAO DO ARQUIVO E CONTROLA O PONTO DE
+      * CONTROLE (CHECKPOINT) A CADA WS-CHECKPOINT-INTERVALO REGISTROS
+      *=================================================================
+       3100-LER-TRANSACAO.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-IND-FIM-ARQUIVO
+               NOT AT END
+                   ADD 1 TO WS-QTDE-LIDOS
+                   ADD 1 TO WS-CHECKPOINT-CONTADOR
+                   IF WS-CHECKPOINT-CONTADOR >= WS-CHECKPOINT-INTERVALO
+                       DISPLAY 'PONTO DE CONTROLE - REGISTROS LIDOS: '
+                           WS-QTDE-LIDOS
+                       MOVE ZERO TO WS-CHECKPOINT-CONTADOR
+                   END-IF
+           END-READ.
+           IF WS-ST-TRANSRT NOT = '00' AND WS-ST-TRANSRT NOT = '10'
+               MOVE 'TRANSACTION-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-TRANSRT TO WS-ERRO-STATUS
+               MOVE '3100-LER-TRANSACAO' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3500-RECARREGAR-CADASTRO
+      * SO EXECUTADO NO MODO COMPLETO (F): ABRE O EXTRATO COMPLETO DE
+      * CLIENTES (FULLEXT) E RECONSTROI O CADASTRO MESTRE REGISTRO A
+      * REGISTRO A PARTIR DELE, ANTES DE APLICAR AS TRANSACOES DO DIA.
+      * ISTO E O QUE DIFERENCIA O MODO COMPLETO DO INCREMENTAL: O
+      * INCREMENTAL SO APLICA AS TRANSACOES DO DIA SOBRE O CADASTRO
+      * JA EXISTENTE, SEM RECARREGAR NADA A PARTIR DE UM EXTRATO
+      *=================================================================
+       3500-RECARREGAR-CADASTRO.
+           MOVE 'N' TO WS-IND-FIM-EXTRATO.
+           OPEN INPUT FULL-EXTRACT-FILE.
+           IF WS-ST-FULLEXT NOT = '00'
+               MOVE 'FULL-EXTRACT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-FULLEXT TO WS-ERRO-STATUS
+               MOVE '3500-RECARREGAR-CADASTRO' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           PERFORM 3510-LER-REGISTRO-EXTRATO THRU 3510-EXIT
+               UNTIL WS-FIM-EXTRATO.
+           CLOSE FULL-EXTRACT-FILE.
+           IF WS-ST-FULLEXT NOT = '00'
+               MOVE 'FULL-EXTRACT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-FULLEXT TO WS-ERRO-STATUS
+               MOVE '3500-RECARREGAR-CADASTRO' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+       3500-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3510-LER-REGISTRO-EXTRATO
+      * LE UM REGISTRO DO EXTRATO E GRAVA SEU CONTEUDO NO CADASTRO
+      * MESTRE: SE O CLIENTE JA EXISTE, REESCREVE O REGISTRO (REWRITE);
+      * SE NAO EXISTE, INCLUI UM NOVO (WRITE). A DORMENCIA E ZERADA E
+      * RECALCULADA DEPOIS PELAS TRANSACOES DE ALTERACAO DO DIA, NAO
+      * PELO EXTRATO
+      *=================================================================
+       3510-LER-REGISTRO-EXTRATO.
+           READ FULL-EXTRACT-FILE
+               AT END
+                   MOVE 'Y' TO WS-IND-FIM-EXTRATO
+           END-READ.
+           IF WS-ST-FULLEXT NOT = '00' AND WS-ST-FULLEXT NOT = '10'
+               MOVE 'FULL-EXTRACT-FILE' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-FULLEXT TO WS-ERRO-STATUS
+               MOVE '3510-LER-REGISTRO-EXTRATO' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           IF WS-NAO-FIM-EXTRATO
+               MOVE FE-NUMERO-CLIENTE TO CM-NUMERO-CLIENTE
+               READ CUSTOMER-MASTER
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-ST-CUSTMAST NOT = '00'
+                       AND WS-ST-CUSTMAST NOT = '23'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3510-LER-REGISTRO-EXTRATO'
+                       TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+               MOVE FE-NOME-CLIENTE TO CM-NOME-CLIENTE
+               MOVE FE-LOGRADOURO TO CM-LOGRADOURO
+               MOVE FE-CIDADE TO CM-CIDADE
+               MOVE FE-UF TO CM-UF
+               MOVE FE-CEP TO CM-CEP
+               MOVE FE-SALDO-CONTA TO CM-SALDO-CONTA
+               MOVE FE-DATA-ULTIMA-MOVTO TO CM-DATA-ULTIMA-MOVTO
+               MOVE FE-SITUACAO TO CM-SITUACAO
+               MOVE 'N' TO CM-CLIENTE-DORMENTE
+               IF WS-ST-CUSTMAST = '23'
+                   WRITE CM-REGISTRO-CLIENTE
+                   IF WS-ST-CUSTMAST NOT = '00'
+                       MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                       MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                       MOVE '3510-LER-REGISTRO-EXTRATO'
+                           TO WS-ERRO-PARAGRAFO
+                       GO TO 9900-FILE-ERROR
+                   END-IF
+               ELSE
+                   REWRITE CM-REGISTRO-CLIENTE
+                   IF WS-ST-CUSTMAST NOT = '00'
+                       MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                       MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                       MOVE '3510-LER-REGISTRO-EXTRATO'
+                           TO WS-ERRO-PARAGRAFO
+                       GO TO 9900-FILE-ERROR
+                   END-IF
+               END-IF
+               ADD 1 TO WS-QTDE-RECARGA
+           END-IF.
+       3510-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3200-APLICAR-TRANSACAO
+      * DIRECIONA A TRANSACAO VALIDADA PARA A ROTINA DE INCLUSAO,
+      * ALTERACAO OU EXCLUSAO, CONFORME O CODIGO DE ACAO
+      *=================================================================
+       3200-APLICAR-TRANSACAO.
+           EVALUATE TRUE
+               WHEN TR-ACAO-INCLUSAO OF TR-REGISTRO-TRANSACAO
+                   PERFORM 3210-INCLUIR-CLIENTE THRU 3210-EXIT
+               WHEN TR-ACAO-ALTERACAO OF TR-REGISTRO-TRANSACAO
+                   PERFORM 3220-ALTERAR-CLIENTE THRU 3220-EXIT
+               WHEN TR-ACAO-EXCLUSAO OF TR-REGISTRO-TRANSACAO
+                   PERFORM 3230-EXCLUIR-CLIENTE THRU 3230-EXIT
+           END-EVALUATE.
+       3200-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3210-INCLUIR-CLIENTE
+      * INCLUI UM NOVO CLIENTE NO CADASTRO MESTRE A PARTIR DA
+      * TRANSACAO, GRAVANDO A AUDITORIA DE INCLUSAO
+      *=================================================================
+       3210-INCLUIR-CLIENTE.
+           MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+               TO CM-NUMERO-CLIENTE.
+           MOVE TR-NOME-CLIENTE OF TR-REGISTRO-TRANSACAO
+               TO CM-NOME-CLIENTE.
+           MOVE TR-LOGRADOURO OF TR-REGISTRO-TRANSACAO TO CM-LOGRADOURO.
+           MOVE TR-CIDADE OF TR-REGISTRO-TRANSACAO TO CM-CIDADE.
+           MOVE TR-UF OF TR-REGISTRO-TRANSACAO TO CM-UF.
+           MOVE TR-CEP OF TR-REGISTRO-TRANSACAO TO CM-CEP.
+           MOVE TR-VALOR-TRANSACAO OF TR-REGISTRO-TRANSACAO
+               TO CM-SALDO-CONTA.
+           MOVE WS-DATA-EXECUCAO TO CM-DATA-ULTIMA-MOVTO.
+           MOVE 'A' TO CM-SITUACAO.
+           MOVE 'N' TO CM-CLIENTE-DORMENTE.
+           WRITE CM-REGISTRO-CLIENTE
+               INVALID KEY
+                   MOVE 60 TO WS-REJ-CODIGO-MOTIVO
+                   MOVE 'CLIENTE JA CADASTRADO'
+                       TO WS-REJ-DESCRICAO-MOTIVO
+                   PERFORM 6000-GRAVAR-REJEITO THRU 6000-EXIT
+           END-WRITE.
+           IF WS-ST-CUSTMAST = '00'
+               MOVE SPACES TO WS-AUD-IMAGEM-ANTES
+               MOVE CM-REGISTRO-CLIENTE TO WS-AUD-IMAGEM-DEPOIS
+               MOVE 'A' TO WS-AUD-TIPO-TRANSACAO
+               MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+                   TO WS-AUD-NUMERO-CLIENTE
+               PERFORM 5000-GRAVAR-AUDITORIA THRU 5000-EXIT
+               ADD 1 TO WS-QTDE-INCLUSOES
+               ADD TR-VALOR-TRANSACAO OF TR-REGISTRO-TRANSACAO
+                   TO WS-VALOR-TOTAL
+           ELSE
+               IF WS-ST-CUSTMAST NOT = '22'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3210-INCLUIR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+           END-IF.
+       3210-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3220-ALTERAR-CLIENTE
+      * ATUALIZA O SALDO E A DATA DO ULTIMO MOVIMENTO DO CLIENTE,
+      * GRAVANDO A AUDITORIA COM A IMAGEM ANTES E DEPOIS DA ALTERACAO
+      *=================================================================
+       3220-ALTERAR-CLIENTE.
+           MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+               TO CM-NUMERO-CLIENTE.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 50 TO WS-REJ-CODIGO-MOTIVO
+                   MOVE 'CLIENTE NAO ENCONTRADO NO CADASTRO'
+                       TO WS-REJ-DESCRICAO-MOTIVO
+                   PERFORM 6000-GRAVAR-REJEITO THRU 6000-EXIT
+           END-READ.
+           IF WS-ST-CUSTMAST = '00'
+               MOVE CM-REGISTRO-CLIENTE TO WS-AUD-IMAGEM-ANTES
+               MOVE WS-DATA-EXECUCAO TO DT-DATA-BASE
+               MOVE CM-DATA-ULTIMA-MOVTO TO DT-DATA-MOVIMENTO
+               CALL 'CONVDATA' USING DT-AREA-CONVERSAO
+               IF DT-CONVERSAO-OK
+                   MOVE DT-DIAS-DECORRIDOS TO WS-DIAS-SEM-MOVIMENTO
+               ELSE
+                   MOVE ZERO TO WS-DIAS-SEM-MOVIMENTO
+               END-IF
+               IF WS-DIAS-SEM-MOVIMENTO > 90
+                   MOVE 'S' TO CM-CLIENTE-DORMENTE
+               ELSE
+                   MOVE 'N' TO CM-CLIENTE-DORMENTE
+               END-IF
+               ADD TR-VALOR-TRANSACAO OF TR-REGISTRO-TRANSACAO
+                   TO CM-SALDO-CONTA
+               MOVE WS-DATA-EXECUCAO TO CM-DATA-ULTIMA-MOVTO
+               REWRITE CM-REGISTRO-CLIENTE
+                   INVALID KEY
+                       MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                       MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                       MOVE '3220-ALTERAR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                       GO TO 9900-FILE-ERROR
+               END-REWRITE
+               IF WS-ST-CUSTMAST NOT = '00'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3220-ALTERAR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+               MOVE CM-REGISTRO-CLIENTE TO WS-AUD-IMAGEM-DEPOIS
+               MOVE 'C' TO WS-AUD-TIPO-TRANSACAO
+               MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+                   TO WS-AUD-NUMERO-CLIENTE
+               PERFORM 5000-GRAVAR-AUDITORIA THRU 5000-EXIT
+               ADD 1 TO WS-QTDE-ALTERACOES
+               ADD TR-VALOR-TRANSACAO OF TR-REGISTRO-TRANSACAO
+                   TO WS-VALOR-TOTAL
+           ELSE
+               IF WS-ST-CUSTMAST NOT = '23'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3220-ALTERAR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+           END-IF.
+       3220-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 3230-EXCLUIR-CLIENTE
+      * REMOVE O CLIENTE DO CADASTRO MESTRE, GRAVANDO A AUDITORIA COM
+      * A IMAGEM ANTES DA EXCLUSAO (NAO HA IMAGEM DEPOIS)
+      *=================================================================
+       3230-EXCLUIR-CLIENTE.
+           MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+               TO CM-NUMERO-CLIENTE.
+           READ CUSTOMER-MASTER
+               INVALID KEY
+                   MOVE 50 TO WS-REJ-CODIGO-MOTIVO
+                   MOVE 'CLIENTE NAO ENCONTRADO NO CADASTRO'
+                       TO WS-REJ-DESCRICAO-MOTIVO
+                   PERFORM 6000-GRAVAR-REJEITO THRU 6000-EXIT
+           END-READ.
+           IF WS-ST-CUSTMAST = '00'
+               MOVE CM-REGISTRO-CLIENTE TO WS-AUD-IMAGEM-ANTES
+               DELETE CUSTOMER-MASTER RECORD
+                   INVALID KEY
+                       MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                       MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                       MOVE '3230-EXCLUIR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                       GO TO 9900-FILE-ERROR
+               END-DELETE
+               IF WS-ST-CUSTMAST NOT = '00'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3230-EXCLUIR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+               MOVE SPACES TO WS-AUD-IMAGEM-DEPOIS
+               MOVE 'D' TO WS-AUD-TIPO-TRANSACAO
+               MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+                   TO WS-AUD-NUMERO-CLIENTE
+               PERFORM 5000-GRAVAR-AUDITORIA THRU 5000-EXIT
+               ADD 1 TO WS-QTDE-EXCLUSOES
+           ELSE
+               IF WS-ST-CUSTMAST NOT = '23'
+                   MOVE 'CUSTOMER-MASTER' TO WS-ERRO-ARQUIVO
+                   MOVE WS-ST-CUSTMAST TO WS-ERRO-STATUS
+                   MOVE '3230-EXCLUIR-CLIENTE' TO WS-ERRO-PARAGRAFO
+                   GO TO 9900-FILE-ERROR
+               END-IF
+           END-IF.
+       3230-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 6000-GRAVAR-REJEITO
+      * GRAVA NO RELATORIO DE REJEITOS A TRANSACAO ORIGINAL E O MOTIVO
+      * PELO QUAL ELA NAO FOI APLICADA AO CADASTRO MESTRE
+      *=================================================================
+       6000-GRAVAR-REJEITO.
+           MOVE TR-NUMERO-CLIENTE OF TR-REGISTRO-TRANSACAO
+               TO RJ-NUMERO-CLIENTE.
+           MOVE TR-CODIGO-ACAO OF TR-REGISTRO-TRANSACAO
+               TO RJ-CODIGO-ACAO.
+           MOVE WS-REJ-CODIGO-MOTIVO TO RJ-CODIGO-MOTIVO.
+           MOVE WS-REJ-DESCRICAO-MOTIVO TO RJ-DESCRICAO-MOTIVO.
+           MOVE TR-REGISTRO-TRANSACAO TO RJ-TRANSACAO-ORIGINAL.
+           WRITE RJ-REGISTRO-REJEITO.
+           IF WS-ST-REJRPT NOT = '00'
+               MOVE 'REJECT-REPORT' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-REJRPT TO WS-ERRO-STATUS
+               MOVE '6000-GRAVAR-REJEITO' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+           ADD 1 TO WS-QTDE-REJEITADOS.
+       6000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 5000-GRAVAR-AUDITORIA
+      * GRAVA NA TRILHA DE AUDITORIA UM REGISTRO COM A IMAGEM ANTES E
+      * DEPOIS DO CLIENTE, A DATA/HORA E O JOB/OPERADOR RESPONSAVEL.
+      * E PERFORMADO POR QUEM APLICA A MANUTENCAO NO CADASTRO MESTRE,
+      * APOS PREENCHER A AREA WS-AREA-AUDITORIA
+      *=================================================================
+       5000-GRAVAR-AUDITORIA.
+           ACCEPT WS-DATA-SISTEMA FROM DATE YYYYMMDD.
+           ACCEPT WS-HORA-SISTEMA FROM TIME.
+           MOVE WS-DATA-SISTEMA TO AL-DATA-MOVIMENTO.
+           MOVE WS-HORA-SISTEMA TO AL-HORA-MOVIMENTO.
+           MOVE WS-AUD-TIPO-TRANSACAO TO AL-TIPO-TRANSACAO.
+           MOVE WS-AUD-NUMERO-CLIENTE TO AL-NUMERO-CLIENTE.
+           MOVE WS-AUD-IMAGEM-ANTES TO AL-IMAGEM-ANTES.
+           MOVE WS-AUD-IMAGEM-DEPOIS TO AL-IMAGEM-DEPOIS.
+           MOVE WS-ID-OPERADOR TO AL-ID-OPERADOR.
+           MOVE WS-ID-JOB TO AL-ID-JOB.
+           WRITE AL-REGISTRO-AUDITORIA.
+           IF WS-ST-AUDITLOG NOT = '00'
+               MOVE 'AUDIT-LOG' TO WS-ERRO-ARQUIVO
+               MOVE WS-ST-AUDITLOG TO WS-ERRO-STATUS
+               MOVE '5000-GRAVAR-AUDITORIA' TO WS-ERRO-PARAGRAFO
+               GO TO 9900-FILE-ERROR
+           END-IF.
+       5000-EXIT.
+           EXIT.
+
+      *=================================================================
+      * 9900-FILE-ERROR
+      * PARAGRAFO UNICO DE TRATAMENTO DE ERRO DE ARQUIVO, COMPARTILHADO
+      * POR TODOS OS ARQUIVOS DO PROGRAMA. EXIBE O STATUS RECEBIDO E
+      * ENCERRA O JOB DE FORMA CONTROLADA (ABEND), EVITANDO QUE O
+      * PROGRAMA PARE SILENCIOSAMENTE OU CORROMPA OS ARQUIVOS DE SAIDA
+      *=================================================================
+       9900-FILE-ERROR.
+           DISPLAY 'PROG001 - ERRO DE ARQUIVO DETECTADO'.
+           DISPLAY 'ARQUIVO.....: ' WS-ERRO-ARQUIVO.
+           DISPLAY 'STATUS......: ' WS-ERRO-STATUS.
+           DISPLAY 'PARAGRAFO...: ' WS-ERRO-PARAGRAFO.
+           MOVE 16 TO RETURN-CODE.
+           STOP RUN.
+
        END PROGRAM PROG001.
