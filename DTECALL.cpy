@@ -0,0 +1,13 @@
+      *-----------------------------------------------------------------
+      * DTECALL -> AREA DE COMUNICACAO COMPARTILHADA ENTRE QUEM CHAMA
+      * E A ROTINA DE CONVERSAO E CALCULO DE DIAS (CONVDATA), PARA QUE
+      * TODOS OS PROGRAMAS DA CASA CALCULEM A IDADE DE UMA DATA DA
+      * MESMA FORMA
+      *-----------------------------------------------------------------
+       01  DT-AREA-CONVERSAO.
+           05 DT-DATA-BASE            PIC 9(08).
+           05 DT-DATA-MOVIMENTO       PIC 9(08).
+           05 DT-DIAS-DECORRIDOS      PIC S9(05) COMP-3.
+           05 DT-CODIGO-RETORNO       PIC X(01).
+              88 DT-CONVERSAO-OK      VALUE '0'.
+              88 DT-DATA-INVALIDA     VALUE '1'.
