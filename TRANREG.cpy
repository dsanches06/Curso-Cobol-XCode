@@ -0,0 +1,20 @@
+      *-----------------------------------------------------------------
+      * TRANREG -> LAYOUT DO REGISTRO DE TRANSACAO DO CADASTRO MESTRE
+      * DE CLIENTES (INCLUSAO/ALTERACAO/EXCLUSAO), COMPARTILHADO ENTRE
+      * O ARQUIVO DE ENTRADA, A AREA DE ORDENACAO E O ARQUIVO ORDENADO
+      *-----------------------------------------------------------------
+       01  TR-REGISTRO-TRANSACAO.
+           05 TR-NUMERO-CLIENTE       PIC 9(06).
+           05 TR-CODIGO-ACAO          PIC X(01).
+              88 TR-ACAO-INCLUSAO     VALUE 'A'.
+              88 TR-ACAO-ALTERACAO    VALUE 'C'.
+              88 TR-ACAO-EXCLUSAO     VALUE 'D'.
+           05 TR-NOME-CLIENTE         PIC X(30).
+           05 TR-ENDERECO.
+              10 TR-LOGRADOURO        PIC X(30).
+              10 TR-CIDADE            PIC X(20).
+              10 TR-UF                PIC X(02).
+              10 TR-CEP               PIC X(09).
+           05 TR-VALOR-TRANSACAO      PIC S9(09)V99.
+           05 TR-DATA-TRANSACAO       PIC 9(08).
+           05 FILLER                  PIC X(05).
